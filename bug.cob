@@ -1,12 +1,663 @@
-01  WS-AREA.         
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 10 TIMES. 
-       10  WS-ENTRY PIC X(20). 
-
-       PROCEDURE DIVISION. 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10 
-              MOVE "Record" & WS-I TO WS-TABLE(WS-I) 
-              ADD 1 TO WS-COUNT 
-           END-PERFORM. 
-           DISPLAY "Records processed: " WS-COUNT. 
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+               ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO "TRANSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT PARM-FILE
+               ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RESTART-FILE
+               ASSIGN TO "RSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT PRIOR-DAY-FILE
+               ASSIGN TO "PRIORFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT TODAY-OUTPUT-FILE
+               ASSIGN TO "TODAYFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+
+           SELECT BREAK-REPORT-FILE
+               ASSIGN TO "BRKFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BREAK-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK1".
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTRL-DAILY-COUNT        PIC 9(5).
+           05  FILLER                  PIC X(75).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-DATA              PIC X(20).
+           05  FILLER                  PIC X(60).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-RUN-MODE           PIC X(1).
+           05  PARM-RUN-LIMIT          PIC 9(5).
+           05  PARM-INQUIRY-TYPE       PIC X(1).
+           05  PARM-INQUIRY-INDEX      PIC 9(5).
+           05  PARM-INQUIRY-KEY        PIC X(20).
+           05  PARM-JOB-ID             PIC X(8).
+           05  FILLER                  PIC X(44).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE.
+           05  RPT-PRINT-LINE          PIC X(80).
+           05  RPT-LINE-TYPE           PIC X(1).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXCP-INDEX              PIC 9(5).
+           05  EXCP-DATA               PIC X(20).
+           05  EXCP-REASON             PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-ID             PIC X(8).
+           05  CKPT-COUNT              PIC 9(5).
+           05  CKPT-LAST-I             PIC 9(5).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD              PIC X(20).
+
+       FD  PRIOR-DAY-FILE.
+       01  PRIOR-RECORD.
+           05  PRIOR-ENTRY             PIC X(20).
+
+       FD  TODAY-OUTPUT-FILE.
+       01  TODAY-OUTPUT-RECORD         PIC X(20).
+
+       FD  BREAK-REPORT-FILE.
+       01  BREAK-LINE                  PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SD-ENTRY                PIC X(20).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(19).
+           05  AUD-JOB-ID              PIC X(8).
+           05  AUD-COUNT               PIC 9(5).
+           05  AUD-ACTION              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CTRL-EOF-SW          PIC X(1) VALUE 'N'.
+               88  WS-CTRL-EOF                   VALUE 'Y'.
+           05  WS-TRANS-EOF-SW         PIC X(1) VALUE 'N'.
+               88  WS-TRANS-EOF                  VALUE 'Y'.
+           05  WS-OVERFLOW-SW          PIC X(1) VALUE 'N'.
+               88  WS-OVERFLOW                   VALUE 'Y'.
+           05  WS-CKPT-EXISTS-SW       PIC X(1) VALUE 'N'.
+               88  WS-CKPT-EXISTS                VALUE 'Y'.
+           05  WS-PRIOR-EOF-SW         PIC X(1) VALUE 'N'.
+               88  WS-PRIOR-EOF                  VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X(1) VALUE 'N'.
+               88  WS-FOUND                      VALUE 'Y'.
+           05  WS-SORT-EOF-SW          PIC X(1) VALUE 'N'.
+               88  WS-SORT-EOF                   VALUE 'Y'.
+           05  WS-RPT-EOF-SW           PIC X(1) VALUE 'N'.
+               88  WS-RPT-EOF                    VALUE 'Y'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CTRL-STATUS          PIC X(2) VALUE SPACES.
+           05  WS-CKPT-STATUS          PIC X(2) VALUE SPACES.
+           05  WS-PRIOR-STATUS         PIC X(2) VALUE SPACES.
+           05  WS-RPT-STATUS           PIC X(2) VALUE SPACES.
+           05  WS-PARM-STATUS          PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-STATUS         PIC X(2) VALUE SPACES.
+           05  WS-TRANS-STATUS         PIC X(2) VALUE SPACES.
+           05  WS-RESTART-STATUS       PIC X(2) VALUE SPACES.
+           05  WS-EXCP-STATUS          PIC X(2) VALUE SPACES.
+           05  WS-TODAY-STATUS         PIC X(2) VALUE SPACES.
+           05  WS-BREAK-STATUS         PIC X(2) VALUE SPACES.
+
+       01  WS-PRIOR-AREA.
+           05  WS-PRIOR-COUNT          PIC 9(5) VALUE ZERO.
+           05  WS-PRIOR-TABLE OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON WS-PRIOR-COUNT.
+               10  WS-PRIOR-ENTRY      PIC X(20).
+               10  WS-PRIOR-MATCHED    PIC X(1) VALUE 'N'.
+
+       01  WS-BREAK-LINE-WS.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-BRK-STATUS           PIC X(10).
+           05  WS-BRK-ENTRY            PIC X(20).
+
+       01  WS-BREAK-HEADING.
+           05  FILLER                  PIC X(30)
+                   VALUE "RECONCILIATION BREAK REPORT".
+           05  FILLER                  PIC X(10) VALUE "RUN DATE:".
+           05  WS-BRKHDG-RUN-DATE      PIC X(10).
+
+       01  WS-RUN-CONTROL.
+           05  WS-JOB-ID               PIC X(8) VALUE "BUG".
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 100.
+           05  WS-START-I              PIC 9(5) VALUE 1.
+
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YYYY        PIC 9(4).
+               10  WS-CURR-MM          PIC 9(2).
+               10  WS-CURR-DD          PIC 9(2).
+           05  WS-RUN-DATE             PIC X(10).
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-FULL-TIMESTAMP       PIC X(21).
+           05  WS-AUDIT-TIMESTAMP      PIC X(19).
+
+       01  WS-REPORT-CONTROL.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 55.
+           05  WS-PAGE-COUNT           PIC 9(3) VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                  PIC X(20)
+                   VALUE "DAILY TABLE REPORT".
+           05  FILLER                  PIC X(10) VALUE "RUN DATE:".
+           05  WS-HDG-RUN-DATE         PIC X(10).
+           05  FILLER                  PIC X(7)  VALUE "  PAGE:".
+           05  WS-HDG-PAGE             PIC ZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-SEQ              PIC 9(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-DTL-ENTRY            PIC X(20).
+
+       01  WS-RPT-LINE-TYPE            PIC X(1).
+           88  WS-RPT-LINE-IS-DETAIL   VALUE 'D'.
+
+       01  WS-COUNT-LINE.
+           05  FILLER                  PIC X(20)
+                   VALUE "RECORDS PROCESSED: ".
+           05  WS-CNT-DISPLAY          PIC ZZZZ9.
+
+       01  WS-AREA.
+           05  WS-COUNT                PIC 9(5) VALUE ZERO.
+           05  WS-TABLE-CAPACITY       PIC 9(5) VALUE 10.
+           05  WS-TABLE OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON WS-TABLE-CAPACITY.
+               10  WS-ENTRY            PIC X(20).
+
+       01  WS-SUBSCRIPTS.
+           05  WS-I                    PIC 9(5) VALUE 1.
+           05  WS-J                    PIC 9(5) VALUE 1.
+           05  WS-K                    PIC 9(5) VALUE 1.
+           05  WS-SORT-IDX             PIC 9(5) VALUE 1.
+           05  WS-SKIP-COUNT           PIC 9(5) VALUE ZERO.
+           05  WS-RUN-LIMIT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-CONTROL-RECORD.
+           PERFORM 1200-READ-PARM-CARD.
+           IF PARM-RUN-MODE = 'I'
+               PERFORM 6000-INQUIRY-MODE
+           ELSE
+               PERFORM 1250-VALIDATE-RUN-LIMIT
+               PERFORM 1400-CHECK-RESTART
+               PERFORM 1450-LOAD-RESTART-TABLE
+               OPEN INPUT TRANS-FILE
+               IF WS-TRANS-STATUS NOT = "00"
+                   DISPLAY "TRANS-FILE OPEN FAILED - STATUS: "
+                           WS-TRANS-STATUS
+                   SET WS-TRANS-EOF TO TRUE
+               END-IF
+               PERFORM 1500-SKIP-PROCESSED-TRANS
+               PERFORM 1650-OPEN-EXCEPTION-FILE
+               PERFORM 1600-OPEN-AUDIT-FILE
+               PERFORM 1700-OPEN-RESTART-FILE
+               PERFORM 2000-BUILD-TABLE
+               IF WS-TRANS-STATUS = "00"
+                   CLOSE TRANS-FILE
+               END-IF
+               CLOSE EXCEPTION-FILE
+               CLOSE AUDIT-FILE
+               CLOSE RESTART-FILE
+               PERFORM 3000-SORT-TABLE
+               PERFORM 4000-PRINT-REPORT
+               PERFORM 4400-SAVE-TODAY-OUTPUT
+               PERFORM 5000-RECONCILE-PRIOR-DAY
+               PERFORM 2600-CLEAR-CHECKPOINT
+               DISPLAY "Records processed: " WS-COUNT
+           END-IF.
+           STOP RUN.
+
+       1000-READ-CONTROL-RECORD.
+           MOVE 10 TO WS-TABLE-CAPACITY.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTRL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       SET WS-CTRL-EOF TO TRUE
+                   NOT AT END
+                       MOVE CTRL-DAILY-COUNT TO WS-TABLE-CAPACITY
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+           IF WS-TABLE-CAPACITY = ZERO
+               MOVE 10 TO WS-TABLE-CAPACITY
+           END-IF.
+
+       1200-READ-PARM-CARD.
+           MOVE ZERO TO PARM-RUN-LIMIT.
+           MOVE 'B' TO PARM-RUN-MODE.
+           MOVE SPACES TO PARM-JOB-ID.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+           PERFORM 1210-SET-JOB-ID.
+
+       1210-SET-JOB-ID.
+           IF PARM-JOB-ID NOT = SPACES
+               MOVE PARM-JOB-ID TO WS-JOB-ID
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-FULL-TIMESTAMP
+               MOVE WS-FULL-TIMESTAMP(1:8) TO WS-JOB-ID
+           END-IF.
+
+       1250-VALIDATE-RUN-LIMIT.
+           IF PARM-RUN-LIMIT = ZERO
+               MOVE WS-TABLE-CAPACITY TO WS-RUN-LIMIT
+           ELSE
+               MOVE PARM-RUN-LIMIT TO WS-RUN-LIMIT
+           END-IF.
+           PERFORM 1260-SET-CHECKPOINT-INTERVAL.
+
+       1260-SET-CHECKPOINT-INTERVAL.
+           COMPUTE WS-CHECKPOINT-INTERVAL = WS-RUN-LIMIT / 10.
+           IF WS-CHECKPOINT-INTERVAL < 1
+               MOVE 1 TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+           IF WS-CHECKPOINT-INTERVAL > 100
+               MOVE 100 TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+
+       1600-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1650-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+       1700-OPEN-RESTART-FILE.
+           IF WS-CKPT-EXISTS
+               OPEN EXTEND RESTART-FILE
+               IF WS-RESTART-STATUS = "35"
+                   OPEN OUTPUT RESTART-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+       2000-BUILD-TABLE.
+           PERFORM VARYING WS-I FROM WS-START-I BY 1
+                   UNTIL WS-I > WS-RUN-LIMIT
+                      OR WS-TRANS-EOF
+               PERFORM 2100-READ-TRANSACTION
+               IF NOT WS-TRANS-EOF
+                   PERFORM 2200-CHECK-BOUNDS
+                   IF WS-OVERFLOW
+                       PERFORM 2300-WRITE-EXCEPTION-RECORD
+                   ELSE
+                       MOVE TRANS-DATA TO WS-ENTRY(WS-I)
+                       MOVE WS-ENTRY(WS-I) TO RESTART-RECORD
+                       WRITE RESTART-RECORD
+                       ADD 1 TO WS-COUNT
+                       PERFORM 2500-WRITE-AUDIT-RECORD
+                   END-IF
+                   IF FUNCTION MOD(WS-I, WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 2400-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2100-READ-TRANSACTION.
+           IF NOT WS-TRANS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       2200-CHECK-BOUNDS.
+           IF WS-I > WS-TABLE-CAPACITY
+               SET WS-OVERFLOW TO TRUE
+           ELSE
+               MOVE 'N' TO WS-OVERFLOW-SW
+           END-IF.
+
+       2300-WRITE-EXCEPTION-RECORD.
+           MOVE WS-I TO EXCP-INDEX.
+           MOVE TRANS-DATA TO EXCP-DATA.
+           MOVE "SUBSCRIPT EXCEEDS CAPACITY" TO EXCP-REASON.
+           WRITE EXCEPTION-RECORD.
+
+       2500-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-FULL-TIMESTAMP.
+           STRING WS-FULL-TIMESTAMP(1:4)  "-"
+                  WS-FULL-TIMESTAMP(5:2)  "-"
+                  WS-FULL-TIMESTAMP(7:2)  " "
+                  WS-FULL-TIMESTAMP(9:2)  ":"
+                  WS-FULL-TIMESTAMP(11:2) ":"
+                  WS-FULL-TIMESTAMP(13:2)
+                  DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP
+           END-STRING.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-JOB-ID TO AUD-JOB-ID.
+           MOVE WS-COUNT TO AUD-COUNT.
+           MOVE "COUNT INCREMENTED" TO AUD-ACTION.
+           WRITE AUDIT-RECORD.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID.
+           MOVE WS-COUNT TO CKPT-COUNT.
+           MOVE WS-I TO CKPT-LAST-I.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           SET WS-CKPT-EXISTS TO TRUE.
+
+       1400-CHECK-RESTART.
+           MOVE 1 TO WS-START-I.
+           MOVE ZERO TO WS-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-JOB-ID = WS-JOB-ID
+                           COMPUTE WS-START-I = CKPT-LAST-I + 1
+                           MOVE CKPT-COUNT TO WS-COUNT
+                           SET WS-CKPT-EXISTS TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1450-LOAD-RESTART-TABLE.
+           IF WS-CKPT-EXISTS
+               OPEN INPUT RESTART-FILE
+               IF WS-RESTART-STATUS = "00"
+                   PERFORM VARYING WS-J FROM 1 BY 1
+                           UNTIL WS-J > WS-START-I - 1
+                       READ RESTART-FILE
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               MOVE RESTART-RECORD TO WS-ENTRY(WS-J)
+                       END-READ
+                   END-PERFORM
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF.
+
+       1500-SKIP-PROCESSED-TRANS.
+           IF WS-CKPT-EXISTS
+               COMPUTE WS-SKIP-COUNT = WS-START-I - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-SKIP-COUNT
+                   PERFORM 2100-READ-TRANSACTION
+                   IF WS-TRANS-EOF
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2600-CLEAR-CHECKPOINT.
+           IF WS-CKPT-EXISTS
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               MOVE 'N' TO WS-CKPT-EXISTS-SW
+           END-IF.
+
+       3000-SORT-TABLE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-ENTRY
+               INPUT PROCEDURE IS 3100-SORT-INPUT-PROC
+               OUTPUT PROCEDURE IS 3200-SORT-OUTPUT-PROC.
+
+       3100-SORT-INPUT-PROC.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+               MOVE WS-ENTRY(WS-I) TO SD-ENTRY
+               RELEASE SORT-RECORD
+           END-PERFORM.
+
+       3200-SORT-OUTPUT-PROC.
+           MOVE 1 TO WS-SORT-IDX.
+           MOVE 'N' TO WS-SORT-EOF-SW.
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       MOVE SD-ENTRY TO WS-ENTRY(WS-SORT-IDX)
+                       ADD 1 TO WS-SORT-IDX
+               END-RETURN
+           END-PERFORM.
+
+       4000-PRINT-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURR-MM "/" WS-CURR-DD "/" WS-CURR-YYYY
+                   DELIMITED BY SIZE INTO WS-RUN-DATE
+           END-STRING.
+           MOVE ZERO TO WS-PAGE-COUNT.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-RPT-STATUS = "00"
+               PERFORM 4100-WRITE-HEADING
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 4100-WRITE-HEADING
+                   END-IF
+                   PERFORM 4200-WRITE-DETAIL-LINE
+               END-PERFORM
+               PERFORM 4300-WRITE-FINAL-COUNT
+               CLOSE REPORT-FILE
+           END-IF.
+
+       4100-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE.
+           MOVE WS-RUN-DATE TO WS-HDG-RUN-DATE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-HEADING-LINE-1 TO RPT-PRINT-LINE.
+           MOVE 'H' TO RPT-LINE-TYPE.
+           WRITE REPORT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'H' TO RPT-LINE-TYPE.
+           WRITE REPORT-LINE AFTER ADVANCING 1.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       4200-WRITE-DETAIL-LINE.
+           MOVE WS-I TO WS-DTL-SEQ.
+           MOVE WS-ENTRY(WS-I) TO WS-DTL-ENTRY.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-DETAIL-LINE TO RPT-PRINT-LINE.
+           MOVE 'D' TO RPT-LINE-TYPE.
+           WRITE REPORT-LINE AFTER ADVANCING 1.
+           ADD 1 TO WS-LINE-COUNT.
+
+       4300-WRITE-FINAL-COUNT.
+           MOVE WS-COUNT TO WS-CNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-COUNT-LINE TO RPT-PRINT-LINE.
+           MOVE 'F' TO RPT-LINE-TYPE.
+           WRITE REPORT-LINE AFTER ADVANCING 2.
+
+       4400-SAVE-TODAY-OUTPUT.
+           OPEN OUTPUT TODAY-OUTPUT-FILE.
+           IF WS-TODAY-STATUS = "00"
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+                   MOVE WS-ENTRY(WS-I) TO TODAY-OUTPUT-RECORD
+                   WRITE TODAY-OUTPUT-RECORD
+               END-PERFORM
+               CLOSE TODAY-OUTPUT-FILE
+           END-IF.
+
+       5000-RECONCILE-PRIOR-DAY.
+           PERFORM 5100-LOAD-PRIOR-DAY-TABLE.
+           OPEN OUTPUT BREAK-REPORT-FILE.
+           IF WS-BREAK-STATUS = "00"
+               PERFORM 5200-WRITE-BREAK-HEADING
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+                   PERFORM 5300-FIND-IN-PRIOR
+                   IF WS-FOUND
+                       MOVE "UNCHANGED" TO WS-BRK-STATUS
+                   ELSE
+                       MOVE "NEW"       TO WS-BRK-STATUS
+                   END-IF
+                   MOVE WS-ENTRY(WS-I) TO WS-BRK-ENTRY
+                   PERFORM 5400-WRITE-BREAK-LINE
+               END-PERFORM
+               PERFORM VARYING WS-K FROM 1 BY 1
+                       UNTIL WS-K > WS-PRIOR-COUNT
+                   IF WS-PRIOR-MATCHED(WS-K) = 'N'
+                       MOVE "MISSING"        TO WS-BRK-STATUS
+                       MOVE WS-PRIOR-ENTRY(WS-K) TO WS-BRK-ENTRY
+                       PERFORM 5400-WRITE-BREAK-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE BREAK-REPORT-FILE
+           END-IF.
+
+       5100-LOAD-PRIOR-DAY-TABLE.
+           MOVE ZERO TO WS-PRIOR-COUNT.
+           MOVE 'N' TO WS-PRIOR-EOF-SW.
+           OPEN INPUT PRIOR-DAY-FILE.
+           IF WS-PRIOR-STATUS = "00"
+               PERFORM UNTIL WS-PRIOR-EOF
+                   READ PRIOR-DAY-FILE
+                       AT END
+                           SET WS-PRIOR-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-PRIOR-COUNT
+                           MOVE PRIOR-ENTRY
+                              TO WS-PRIOR-ENTRY(WS-PRIOR-COUNT)
+                           MOVE 'N'
+                              TO WS-PRIOR-MATCHED(WS-PRIOR-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-DAY-FILE
+           END-IF.
+
+       5200-WRITE-BREAK-HEADING.
+           MOVE WS-RUN-DATE TO WS-BRKHDG-RUN-DATE.
+           MOVE SPACES TO BREAK-LINE.
+           MOVE WS-BREAK-HEADING TO BREAK-LINE.
+           WRITE BREAK-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO BREAK-LINE.
+           WRITE BREAK-LINE AFTER ADVANCING 1.
+
+       5300-FIND-IN-PRIOR.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-PRIOR-COUNT
+               IF WS-PRIOR-MATCHED(WS-K) = 'N'
+                  AND WS-PRIOR-ENTRY(WS-K) = WS-ENTRY(WS-I)
+                   MOVE 'Y' TO WS-PRIOR-MATCHED(WS-K)
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       5400-WRITE-BREAK-LINE.
+           MOVE SPACES TO BREAK-LINE.
+           MOVE WS-BREAK-LINE-WS TO BREAK-LINE.
+           WRITE BREAK-LINE AFTER ADVANCING 1.
+
+       6000-INQUIRY-MODE.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 'N' TO WS-RPT-EOF-SW.
+           OPEN INPUT REPORT-FILE.
+           IF WS-RPT-STATUS = "00"
+               PERFORM UNTIL WS-RPT-EOF
+                   READ REPORT-FILE INTO WS-DETAIL-LINE
+                       AT END
+                           SET WS-RPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE RPT-LINE-TYPE TO WS-RPT-LINE-TYPE
+                           IF WS-RPT-LINE-IS-DETAIL
+                               PERFORM 6100-CHECK-INQUIRY-MATCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REPORT-FILE
+           END-IF.
+           IF NOT WS-FOUND
+               DISPLAY "INQUIRY: NO MATCHING RECORD FOUND"
+           END-IF.
+
+       6100-CHECK-INQUIRY-MATCH.
+           EVALUATE PARM-INQUIRY-TYPE
+               WHEN 'X'
+                   IF WS-DTL-SEQ = PARM-INQUIRY-INDEX
+                       PERFORM 6200-DISPLAY-FOUND
+                   END-IF
+               WHEN OTHER
+                   IF WS-DTL-ENTRY = PARM-INQUIRY-KEY
+                       PERFORM 6200-DISPLAY-FOUND
+                   END-IF
+           END-EVALUATE.
+
+       6200-DISPLAY-FOUND.
+           DISPLAY "INQUIRY RESULT - POSITION: " WS-DTL-SEQ
+                   " ENTRY: " WS-DTL-ENTRY.
+           SET WS-FOUND TO TRUE.
